@@ -1,74 +1,592 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STUDENT.
 
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "STUDENT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT SORT-CONTROL-FILE ASSIGN TO "SORTCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORT-CONTROL-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "STUDENT.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SORTCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "STUDENT.EXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "STUDENT.AUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE
+           RECORDING MODE IS F.
+       01 ROSTER-RECORD.
+          05 ROSTER-NAME       PIC A(25).
+          05 ROSTER-AGE        PIC 99.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01 REPORT-RECORD PIC X(80).
+
+       FD  SORT-CONTROL-FILE
+           RECORDING MODE IS F.
+       01 SORT-CONTROL-RECORD.
+          05 SC-SORT-KEY       PIC X.
+          05 SC-SORT-DIR       PIC X.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01 EXCEPTION-RECORD PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01 CHECKPOINT-RECORD.
+          05 CKPT-REC-TYPE       PIC X.
+          05 CKPT-I              PIC 9(4).
+          05 CKPT-J              PIC 9(4).
+          05 CKPT-NUM-STUDENTS   PIC 9(4).
+          05 CKPT-STUDENT-NAME   PIC A(25).
+          05 CKPT-STUDENT-AGE    PIC 99.
+          05 CKPT-SWAP-COUNT     PIC 9(8).
+          05 FILLER              PIC X(33).
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01 EXTRACT-RECORD.
+          05 EXT-REC-TYPE         PIC X.
+          05 EXT-CLASSROOM-ID     PIC X(10).
+          05 EXT-STUDENT-NAME     PIC A(25).
+          05 EXT-STUDENT-AGE      PIC 99.
+          05 FILLER               PIC X(43).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01 AUDIT-RECORD.
+          05 AUD-RUN-DATE          PIC 9(8).
+          05 FILLER                PIC X.
+          05 AUD-RUN-TIME          PIC 9(6).
+          05 FILLER                PIC X.
+          05 AUD-RUN-SEQ           PIC 9(6).
+          05 FILLER                PIC X.
+          05 AUD-NUM-STUDENTS      PIC 9(4).
+          05 FILLER                PIC X.
+          05 AUD-SWAP-COUNT        PIC 9(8).
+          05 FILLER                PIC X.
+          05 AUD-BEFORE-FIRST-NAME PIC A(25).
+          05 AUD-BEFORE-FIRST-AGE  PIC 99.
+          05 FILLER                PIC X.
+          05 AUD-BEFORE-LAST-NAME  PIC A(25).
+          05 AUD-BEFORE-LAST-AGE   PIC 99.
+          05 FILLER                PIC X.
+          05 AUD-AFTER-FIRST-NAME  PIC A(25).
+          05 AUD-AFTER-FIRST-AGE   PIC 99.
+          05 FILLER                PIC X.
+          05 AUD-AFTER-LAST-NAME   PIC A(25).
+          05 AUD-AFTER-LAST-AGE    PIC 99.
+
        WORKING-STORAGE SECTION.
 
-       01 num-students PIC 99 VALUE 5. 
-       01 i            PIC  9. 
-       01 j            PIC  9.
+       01 WS-EXTRACT-STATUS    PIC XX VALUE "00".
+
+       01 WS-AUDIT-STATUS      PIC XX VALUE "00".
+       01 WS-AUDIT-RUN-SEQ     PIC 9(6) VALUE 1.
+       01 WS-SWAP-COUNT        PIC 9(8) VALUE 0.
+       01 WS-AUDIT-BEFORE-FIRST-NAME PIC A(25).
+       01 WS-AUDIT-BEFORE-FIRST-AGE  PIC 99.
+       01 WS-AUDIT-BEFORE-LAST-NAME  PIC A(25).
+       01 WS-AUDIT-BEFORE-LAST-AGE   PIC 99.
+       01 WS-AUDIT-AFTER-FIRST-NAME  PIC A(25).
+       01 WS-AUDIT-AFTER-FIRST-AGE   PIC 99.
+       01 WS-AUDIT-AFTER-LAST-NAME   PIC A(25).
+       01 WS-AUDIT-AFTER-LAST-AGE    PIC 99.
+
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE "00".
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 5000.
+       01 WS-COMPARISON-COUNT    PIC 9(8) VALUE 0.
+       01 WS-START-I             PIC 9(4) VALUE 1.
+       01 WS-START-J             PIC 9(4) VALUE 0.
+       01 WS-RESUMED-FLAG        PIC X    VALUE "N".
+           88 SORT-WAS-RESUMED   VALUE "Y".
+       01 WS-CKPT-IDX            PIC 9(4).
+
+       01 WS-EXCEPTION-STATUS PIC XX VALUE "00".
+       01 WS-MIN-AGE          PIC 99 VALUE 3.
+       01 WS-MAX-AGE          PIC 99 VALUE 99.
+
+       01 WS-EXCEPTION-LINE.
+          05 FILLER            PIC X(4)  VALUE "ROW ".
+          05 WS-EXC-SEQ        PIC ZZZ9.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 WS-EXC-NAME       PIC X(25).
+          05 FILLER            PIC X(1)  VALUE SPACES.
+          05 WS-EXC-AGE        PIC Z9.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 WS-EXC-REASON     PIC X(40).
+
+       01 WS-SORT-CONTROL-STATUS PIC XX VALUE "00".
+
+       01 WS-SORT-KEY PIC X VALUE "A".
+           88 SORT-BY-NAME VALUE "N".
+           88 SORT-BY-AGE  VALUE "A".
+       01 WS-SORT-DIR PIC X VALUE "A".
+           88 SORT-ASCENDING  VALUE "A".
+           88 SORT-DESCENDING VALUE "D".
+
+       01 WS-SWAP-NEEDED PIC X VALUE "N".
+           88 SWAP-IS-NEEDED VALUE "Y".
 
-      *01 CLASSROOM-TABLE.
-      *   05 STUDENT-TABLE.
-       01 STUDENT OCCURS 1 TO 1000 TIMES DEPENDING ON num-students. 
-          05 STUDENT-NAME      PIC A(25).
-          05 STUDENT-AGE       PIC 99. 
+       01 WS-ROSTER-STATUS PIC XX VALUE "00".
+       01 WS-ROSTER-EOF    PIC X  VALUE "N".
+           88 ROSTER-AT-EOF VALUE "Y".
+
+       01 WS-REPORT-STATUS PIC XX VALUE "00".
+       01 WS-PAGE-NO       PIC 9(4) VALUE 0.
+
+       01 WS-CURRENT-DATE.
+          05 WS-CD-YYYY    PIC 9(4).
+          05 WS-CD-MM      PIC 99.
+          05 WS-CD-DD      PIC 99.
+          05 WS-CD-HH      PIC 99.
+          05 WS-CD-MIN     PIC 99.
+          05 WS-CD-SS      PIC 99.
+          05 FILLER        PIC X(7).
+
+       01 WS-RUN-DATE.
+          05 WS-RD-MM      PIC 99.
+          05 FILLER        PIC X VALUE "/".
+          05 WS-RD-DD      PIC 99.
+          05 FILLER        PIC X VALUE "/".
+          05 WS-RD-YYYY    PIC 9(4).
+
+       01 WS-REPORT-HEADING-1.
+          05 FILLER        PIC X(31) VALUE SPACES.
+          05 FILLER        PIC X(22) VALUE "STUDENT ROSTER REPORT".
+
+       01 WS-REPORT-HEADING-2.
+          05 FILLER        PIC X(11) VALUE "RUN DATE: ".
+          05 WS-H2-DATE    PIC X(10).
+          05 FILLER        PIC X(49) VALUE SPACES.
+          05 FILLER        PIC X(6)  VALUE "PAGE  ".
+          05 WS-H2-PAGE    PIC ZZZ9.
+
+       01 WS-REPORT-HEADING-3.
+          05 FILLER        PIC X(4)  VALUE "SEQ ".
+          05 FILLER        PIC X    VALUE SPACE.
+          05 FILLER        PIC X(25) VALUE "NAME".
+          05 FILLER        PIC X(5)  VALUE SPACES.
+          05 FILLER        PIC X(3)  VALUE "AGE".
+
+       01 WS-REPORT-DETAIL.
+          05 WS-D-SEQ      PIC ZZZ9.
+          05 FILLER        PIC X    VALUE SPACES.
+          05 WS-D-NAME     PIC X(25).
+          05 FILLER        PIC X(5) VALUE SPACES.
+          05 WS-D-AGE      PIC Z9.
+
+       01 WS-REPORT-TOTAL.
+          05 FILLER        PIC X(17) VALUE "TOTAL STUDENTS: ".
+          05 WS-T-COUNT    PIC ZZZ9.
+
+       01 num-students PIC 9(4) VALUE 0.
+       01 i            PIC 9(4).
+       01 j            PIC 9(4).
+
+       01 CLASSROOM-TABLE.
+          05 CLASSROOM-ID       PIC X(10) VALUE "CLASSROOM1".
+          05 STUDENT-TABLE.
+             10 STUDENT OCCURS 1 TO 1000 TIMES
+                     DEPENDING ON num-students.
+                15 STUDENT-NAME   PIC A(25).
+                15 STUDENT-AGE    PIC 99.
 
        01 TEMP-STUDENT.
           05 TEMP-NAME               PIC A(25).
-          05 TEMP-AGE                PIC 99. 
+          05 TEMP-AGE                PIC 99.
 
-       PROCEDURE DIVISION. 
+       PROCEDURE DIVISION.
        MAIN-PARA.
-          MOVE "SHARON"    TO STUDENT-NAME (2).
-          MOVE 25          TO STUDENT-AGE  (2).
-
-          MOVE "DALE"      TO STUDENT-NAME (1).
-          MOVE 21          TO STUDENT-AGE  (1).
+          PERFORM READ-SORT-CONTROL.
+          PERFORM LOAD-ROSTER.
 
-          MOVE "CHRISANNE" TO STUDENT-NAME (3).
-          MOVE 16          TO STUDENT-AGE  (3).
+          MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+          MOVE WS-CD-MM   TO WS-RD-MM.
+          MOVE WS-CD-DD   TO WS-RD-DD.
+          MOVE WS-CD-YYYY TO WS-RD-YYYY.
 
-          MOVE "GREGORY"   TO STUDENT-NAME (4).
-          MOVE 87          TO STUDENT-AGE  (4).
-
-          MOVE "ALEX"      TO STUDENT-NAME (5).
-          MOVE 12          TO STUDENT-AGE  (5).
+          OPEN OUTPUT REPORT-FILE.
+          IF WS-REPORT-STATUS NOT = "00"
+             DISPLAY "MAIN-PARA: UNABLE TO OPEN STUDENT.RPT, STATUS = "
+                WS-REPORT-STATUS
+          END-IF.
 
           PERFORM PRINT.
+          PERFORM VALIDATE-ROSTER.
           PERFORM SORT-STUDENTS.
           PERFORM PRINT.
+          PERFORM WRITE-EXTRACT.
+          PERFORM WRITE-AUDIT-RECORD.
+
+          CLOSE REPORT-FILE.
 
        GOBACK.
-      *STOP RUN. 
+      *STOP RUN.
+
+      *-----------------------------------------------------------------
+       READ-SORT-CONTROL.
+          OPEN INPUT SORT-CONTROL-FILE.
+
+          IF WS-SORT-CONTROL-STATUS = "00"
+             READ SORT-CONTROL-FILE
+                AT END
+                   CONTINUE
+                NOT AT END
+                   MOVE SC-SORT-KEY TO WS-SORT-KEY
+                   MOVE SC-SORT-DIR TO WS-SORT-DIR
+             END-READ
+             CLOSE SORT-CONTROL-FILE
+          ELSE
+             DISPLAY
+                "READ-SORT-CONTROL: NO SORTCTL.DAT, DEFAULTING TO "
+                "AGE/ASCENDING"
+          END-IF.
+
+          IF WS-SORT-KEY NOT = "N" AND WS-SORT-KEY NOT = "A"
+             MOVE "A" TO WS-SORT-KEY
+          END-IF.
+          IF WS-SORT-DIR NOT = "A" AND WS-SORT-DIR NOT = "D"
+             MOVE "A" TO WS-SORT-DIR
+          END-IF.
+
+      *-----------------------------------------------------------------
+       LOAD-ROSTER.
+          MOVE 0   TO num-students.
+          MOVE "N" TO WS-ROSTER-EOF.
+
+          OPEN INPUT ROSTER-FILE.
+
+          IF WS-ROSTER-STATUS NOT = "00"
+             DISPLAY "LOAD-ROSTER: UNABLE TO OPEN ROSTER.DAT, STATUS = "
+                WS-ROSTER-STATUS
+             MOVE "Y" TO WS-ROSTER-EOF
+          END-IF.
+
+          PERFORM UNTIL ROSTER-AT-EOF OR num-students = 1000
+             READ ROSTER-FILE
+                AT END
+                   MOVE "Y" TO WS-ROSTER-EOF
+                NOT AT END
+                   ADD 1 TO num-students
+                   MOVE ROSTER-NAME TO STUDENT-NAME (num-students)
+                   MOVE ROSTER-AGE  TO STUDENT-AGE  (num-students)
+             END-READ
+          END-PERFORM.
+
+          IF num-students = 1000 AND NOT ROSTER-AT-EOF
+             READ ROSTER-FILE
+                AT END
+                   MOVE "Y" TO WS-ROSTER-EOF
+                NOT AT END
+                   DISPLAY
+                      "LOAD-ROSTER: ROSTER.DAT EXCEEDS 1000 ROWS, "
+                      "TRUNCATED AT STUDENT TABLE LIMIT"
+             END-READ
+          END-IF.
+
+          IF WS-ROSTER-STATUS = "00"
+             CLOSE ROSTER-FILE
+          END-IF.
+
+      *-----------------------------------------------------------------
+       VALIDATE-ROSTER.
+          OPEN OUTPUT EXCEPTION-FILE.
+          IF WS-EXCEPTION-STATUS NOT = "00"
+             DISPLAY "VALIDATE-ROSTER: UNABLE TO OPEN STUDENT.EXC, "
+                "STATUS = " WS-EXCEPTION-STATUS
+          END-IF.
+
+          PERFORM VARYING i FROM 1 BY 1 UNTIL i > num-students
+             IF STUDENT-NAME (i) = SPACES
+                MOVE "BLANK STUDENT NAME" TO WS-EXC-REASON
+                PERFORM WRITE-EXCEPTION-LINE
+             END-IF
+             IF STUDENT-AGE (i) < WS-MIN-AGE
+                OR STUDENT-AGE (i) > WS-MAX-AGE
+                MOVE "AGE OUT OF PLAUSIBLE RANGE" TO WS-EXC-REASON
+                PERFORM WRITE-EXCEPTION-LINE
+             END-IF
+          END-PERFORM.
+
+          IF WS-EXCEPTION-STATUS = "00"
+             CLOSE EXCEPTION-FILE
+          END-IF.
+
+       WRITE-EXCEPTION-LINE.
+          MOVE i                TO WS-EXC-SEQ.
+          MOVE STUDENT-NAME (i) TO WS-EXC-NAME.
+          MOVE STUDENT-AGE (i)  TO WS-EXC-AGE.
+          MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD.
+          WRITE EXCEPTION-RECORD.
+
+      *-----------------------------------------------------------------
+       RESTORE-CHECKPOINT.
+          MOVE 1   TO WS-START-I.
+          MOVE 0   TO WS-START-J.
+          MOVE "N" TO WS-RESUMED-FLAG.
+
+          OPEN INPUT CHECKPOINT-FILE.
+          IF WS-CHECKPOINT-STATUS = "00"
+             READ CHECKPOINT-FILE
+                AT END
+                   CONTINUE
+                NOT AT END
+                   IF CKPT-REC-TYPE = "H"
+                      AND CKPT-NUM-STUDENTS = num-students
+                      MOVE CKPT-I          TO WS-START-I
+                      MOVE CKPT-J          TO WS-START-J
+                      MOVE CKPT-SWAP-COUNT TO WS-SWAP-COUNT
+                      MOVE "Y"             TO WS-RESUMED-FLAG
+                      PERFORM RESTORE-CHECKPOINT-ROWS
+                   END-IF
+             END-READ
+             CLOSE CHECKPOINT-FILE
+          END-IF.
+
+       RESTORE-CHECKPOINT-ROWS.
+          PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                  UNTIL WS-CKPT-IDX > num-students
+             READ CHECKPOINT-FILE
+                AT END
+                   CONTINUE
+                NOT AT END
+                   MOVE CKPT-STUDENT-NAME TO STUDENT-NAME (WS-CKPT-IDX)
+                   MOVE CKPT-STUDENT-AGE  TO STUDENT-AGE  (WS-CKPT-IDX)
+             END-READ
+          END-PERFORM.
+
+       WRITE-CHECKPOINT.
+          OPEN OUTPUT CHECKPOINT-FILE.
+          IF WS-CHECKPOINT-STATUS NOT = "00"
+             DISPLAY
+                "WRITE-CHECKPOINT: UNABLE TO OPEN SORTCKPT.DAT, "
+                "STATUS = " WS-CHECKPOINT-STATUS
+          END-IF.
+
+          MOVE "H"           TO CKPT-REC-TYPE.
+          MOVE i             TO CKPT-I.
+          MOVE j             TO CKPT-J.
+          MOVE num-students  TO CKPT-NUM-STUDENTS.
+          MOVE SPACES        TO CKPT-STUDENT-NAME.
+          MOVE 0             TO CKPT-STUDENT-AGE.
+          MOVE WS-SWAP-COUNT TO CKPT-SWAP-COUNT.
+          WRITE CHECKPOINT-RECORD.
+
+          PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                  UNTIL WS-CKPT-IDX > num-students
+             MOVE "D" TO CKPT-REC-TYPE
+             MOVE 0   TO CKPT-I CKPT-J CKPT-NUM-STUDENTS CKPT-SWAP-COUNT
+             MOVE STUDENT-NAME (WS-CKPT-IDX) TO CKPT-STUDENT-NAME
+             MOVE STUDENT-AGE  (WS-CKPT-IDX) TO CKPT-STUDENT-AGE
+             WRITE CHECKPOINT-RECORD
+          END-PERFORM.
+
+          IF WS-CHECKPOINT-STATUS = "00"
+             CLOSE CHECKPOINT-FILE
+          END-IF.
+
+       CLEAR-CHECKPOINT.
+          OPEN OUTPUT CHECKPOINT-FILE.
+          CLOSE CHECKPOINT-FILE.
 
       *-----------------------------------------------------------------
        SORT-STUDENTS.
-          PERFORM
-              VARYING i FROM 1 BY 1 UNTIL i > num-students
-                 DISPLAY 'i = 'i
-                 ADD 1 TO i GIVING j
-                 PERFORM  UNTIL j > num-students
-                    DISPLAY 'j = 'j
-                    IF STUDENT-AGE(i) > STUDENT-AGE(j)
-                       MOVE STUDENT(i)   TO TEMP-STUDENT
-                       MOVE STUDENT(j)   TO STUDENT(i)
-                       MOVE TEMP-STUDENT TO STUDENT(j)
-                    END-IF
-                    ADD 1                TO j
-                 PERFORM PRINT
-                 END-PERFORM
+          IF num-students > 0
+             MOVE STUDENT-NAME(1)   TO WS-AUDIT-BEFORE-FIRST-NAME
+             MOVE STUDENT-AGE(1)    TO WS-AUDIT-BEFORE-FIRST-AGE
+             MOVE STUDENT-NAME(num-students)
+                                    TO WS-AUDIT-BEFORE-LAST-NAME
+             MOVE STUDENT-AGE(num-students)
+                                    TO WS-AUDIT-BEFORE-LAST-AGE
+
+             PERFORM RESTORE-CHECKPOINT
+
+             IF SORT-WAS-RESUMED
+                MOVE WS-START-I TO i
+                MOVE WS-START-J TO j
+                PERFORM SORT-INNER-LOOP
+                ADD 1 TO i
+             ELSE
+                MOVE 1 TO i
+             END-IF
+
+             PERFORM VARYING i FROM i BY 1 UNTIL i > num-students
+                ADD 1 TO i GIVING j
+                PERFORM SORT-INNER-LOOP
+             END-PERFORM
+
+             PERFORM CLEAR-CHECKPOINT
+
+             MOVE STUDENT-NAME(1)   TO WS-AUDIT-AFTER-FIRST-NAME
+             MOVE STUDENT-AGE(1)    TO WS-AUDIT-AFTER-FIRST-AGE
+             MOVE STUDENT-NAME(num-students)
+                                    TO WS-AUDIT-AFTER-LAST-NAME
+             MOVE STUDENT-AGE(num-students)
+                                    TO WS-AUDIT-AFTER-LAST-AGE
+          END-IF.
+
+       SORT-INNER-LOOP.
+          PERFORM  UNTIL j > num-students
+             PERFORM DETERMINE-SWAP-NEEDED
+             IF SWAP-IS-NEEDED
+                MOVE STUDENT(i)   TO TEMP-STUDENT
+                MOVE STUDENT(j)   TO STUDENT(i)
+                MOVE TEMP-STUDENT TO STUDENT(j)
+                ADD 1             TO WS-SWAP-COUNT
+             END-IF
+             ADD 1                TO j
+             ADD 1                TO WS-COMPARISON-COUNT
+             IF FUNCTION MOD(WS-COMPARISON-COUNT WS-CHECKPOINT-INTERVAL)
+                = 0
+                PERFORM WRITE-CHECKPOINT
+             END-IF
           END-PERFORM.
 
+       DETERMINE-SWAP-NEEDED.
+          MOVE "N" TO WS-SWAP-NEEDED.
+          EVALUATE TRUE
+             WHEN SORT-BY-NAME AND SORT-DESCENDING
+                    AND STUDENT-NAME(i) < STUDENT-NAME(j)
+                MOVE "Y" TO WS-SWAP-NEEDED
+             WHEN SORT-BY-NAME AND SORT-ASCENDING
+                    AND STUDENT-NAME(i) > STUDENT-NAME(j)
+                MOVE "Y" TO WS-SWAP-NEEDED
+             WHEN SORT-BY-AGE AND SORT-DESCENDING
+                    AND STUDENT-AGE(i) < STUDENT-AGE(j)
+                MOVE "Y" TO WS-SWAP-NEEDED
+             WHEN SORT-BY-AGE AND SORT-ASCENDING
+                    AND STUDENT-AGE(i) > STUDENT-AGE(j)
+                MOVE "Y" TO WS-SWAP-NEEDED
+             WHEN OTHER
+                CONTINUE
+          END-EVALUATE.
+
        PRINT.
-          DISPLAY '1 = 'STUDENT (1)
-          DISPLAY '2 = 'STUDENT (2)
-          DISPLAY '3 = 'STUDENT (3)
-          DISPLAY '4 = 'STUDENT (4)
-          DISPLAY '5 = 'STUDENT (5)
-          DISPLAY ' '.
+          ADD 1 TO WS-PAGE-NO.
+          PERFORM WRITE-REPORT-HEADING.
+          PERFORM VARYING i FROM 1 BY 1 UNTIL i > num-students
+             PERFORM WRITE-REPORT-DETAIL
+          END-PERFORM.
+          PERFORM WRITE-REPORT-TOTAL.
+
+      *-----------------------------------------------------------------
+       WRITE-REPORT-HEADING.
+          MOVE WS-RUN-DATE TO WS-H2-DATE.
+          MOVE WS-PAGE-NO  TO WS-H2-PAGE.
+          MOVE WS-REPORT-HEADING-1 TO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+          MOVE WS-REPORT-HEADING-2 TO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+          MOVE WS-REPORT-HEADING-3 TO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+
+       WRITE-REPORT-DETAIL.
+          MOVE i             TO WS-D-SEQ.
+          MOVE STUDENT-NAME (i) TO WS-D-NAME.
+          MOVE STUDENT-AGE  (i) TO WS-D-AGE.
+          MOVE WS-REPORT-DETAIL TO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+
+       WRITE-REPORT-TOTAL.
+          MOVE num-students TO WS-T-COUNT.
+          MOVE WS-REPORT-TOTAL TO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+          MOVE SPACES TO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+
+      *-----------------------------------------------------------------
+       WRITE-EXTRACT.
+          OPEN OUTPUT EXTRACT-FILE.
+          IF WS-EXTRACT-STATUS NOT = "00"
+             DISPLAY "WRITE-EXTRACT: UNABLE TO OPEN STUDENT.EXT, "
+                "STATUS = " WS-EXTRACT-STATUS
+          END-IF.
+
+          MOVE "H"        TO EXT-REC-TYPE.
+          MOVE CLASSROOM-ID   TO EXT-CLASSROOM-ID.
+          MOVE SPACES     TO EXT-STUDENT-NAME.
+          MOVE 0          TO EXT-STUDENT-AGE.
+          WRITE EXTRACT-RECORD.
+
+          PERFORM VARYING i FROM 1 BY 1 UNTIL i > num-students
+             MOVE "D"              TO EXT-REC-TYPE
+             MOVE CLASSROOM-ID         TO EXT-CLASSROOM-ID
+             MOVE STUDENT-NAME (i) TO EXT-STUDENT-NAME
+             MOVE STUDENT-AGE  (i) TO EXT-STUDENT-AGE
+             WRITE EXTRACT-RECORD
+          END-PERFORM.
+
+          IF WS-EXTRACT-STATUS = "00"
+             CLOSE EXTRACT-FILE
+          END-IF.
+
+      *-----------------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+          PERFORM COUNT-AUDIT-RECORDS.
 
+          OPEN EXTEND AUDIT-FILE.
+          IF WS-AUDIT-STATUS NOT = "00"
+             OPEN OUTPUT AUDIT-FILE
+          END-IF.
 
-      *         DISPLAY "i age is " STUDENT-AGE(i)
-      *         DISPLAY "j age is " STUDENT-AGE(j)
+          IF WS-AUDIT-STATUS = "00"
+             MOVE WS-CD-YYYY TO AUD-RUN-DATE (1:4)
+             MOVE WS-CD-MM   TO AUD-RUN-DATE (5:2)
+             MOVE WS-CD-DD   TO AUD-RUN-DATE (7:2)
+             MOVE WS-CD-HH   TO AUD-RUN-TIME (1:2)
+             MOVE WS-CD-MIN  TO AUD-RUN-TIME (3:2)
+             MOVE WS-CD-SS   TO AUD-RUN-TIME (5:2)
+             MOVE WS-AUDIT-RUN-SEQ          TO AUD-RUN-SEQ
+             MOVE num-students              TO AUD-NUM-STUDENTS
+             MOVE WS-SWAP-COUNT             TO AUD-SWAP-COUNT
+             MOVE WS-AUDIT-BEFORE-FIRST-NAME TO AUD-BEFORE-FIRST-NAME
+             MOVE WS-AUDIT-BEFORE-FIRST-AGE  TO AUD-BEFORE-FIRST-AGE
+             MOVE WS-AUDIT-BEFORE-LAST-NAME  TO AUD-BEFORE-LAST-NAME
+             MOVE WS-AUDIT-BEFORE-LAST-AGE   TO AUD-BEFORE-LAST-AGE
+             MOVE WS-AUDIT-AFTER-FIRST-NAME  TO AUD-AFTER-FIRST-NAME
+             MOVE WS-AUDIT-AFTER-FIRST-AGE   TO AUD-AFTER-FIRST-AGE
+             MOVE WS-AUDIT-AFTER-LAST-NAME   TO AUD-AFTER-LAST-NAME
+             MOVE WS-AUDIT-AFTER-LAST-AGE    TO AUD-AFTER-LAST-AGE
+             WRITE AUDIT-RECORD
+             CLOSE AUDIT-FILE
+          END-IF.
 
+       COUNT-AUDIT-RECORDS.
+          MOVE 1 TO WS-AUDIT-RUN-SEQ.
+          OPEN INPUT AUDIT-FILE.
+          IF WS-AUDIT-STATUS = "00"
+             PERFORM UNTIL WS-AUDIT-STATUS NOT = "00"
+                READ AUDIT-FILE
+                   AT END
+                      MOVE "10" TO WS-AUDIT-STATUS
+                   NOT AT END
+                      ADD 1 TO WS-AUDIT-RUN-SEQ
+                END-READ
+             END-PERFORM
+             CLOSE AUDIT-FILE
+             MOVE "00" TO WS-AUDIT-STATUS
+          END-IF.
