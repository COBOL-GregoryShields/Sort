@@ -1,8 +1,250 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. sort-names.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-MODE-FILE ASSIGN TO "RUNMODE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-MODE-STATUS.
+
+           SELECT ITEM-FILE ASSIGN TO "ITEM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ITEM-FILE-STATUS.
+
+           SELECT QTY-FILE ASSIGN TO "QTY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QTY-FILE-STATUS.
+
+           SELECT ITEM-REPORT-FILE ASSIGN TO "ITEMPRC.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ITEM-REPORT-STATUS.
+
+           SELECT STORE-FILE ASSIGN TO "STORE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STORE-FILE-STATUS.
+
+           SELECT STORE-REPORT-FILE ASSIGN TO "STOREROLL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STORE-REPORT-STATUS.
+
+           SELECT LOOKUP-CONTROL-FILE ASSIGN TO "STORENO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOKUP-CONTROL-STATUS.
+
+           SELECT LOOKUP-REPORT-FILE ASSIGN TO "STORELKP.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOKUP-REPORT-STATUS.
+
        DATA DIVISION.
       *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  RUN-MODE-FILE
+           RECORDING MODE IS F.
+       01 RUN-MODE-RECORD.
+          05 RM-MODE               PIC X.
+
+       FD  ITEM-FILE
+           RECORDING MODE IS F.
+       01 ITEM-MASTER-RECORD.
+          05 IM-ITEM-CODE          PIC 9(7).
+          05 IM-ITEM-DESCRIPTION   PIC X(24).
+          05 IM-ITEM-PRICE         PIC 9(3)V99.
+
+       FD  QTY-FILE
+           RECORDING MODE IS F.
+       01 QTY-RECORD.
+          05 QTY-ITEM-CODE         PIC 9(7).
+          05 QTY-QUANTITY          PIC 9(5).
+
+       FD  ITEM-REPORT-FILE
+           RECORDING MODE IS F.
+       01 ITEM-REPORT-RECORD PIC X(80).
+
+       FD  STORE-FILE
+           RECORDING MODE IS F.
+       01 STORE-SALES-RECORD.
+          05 SR-STORE-NO           PIC 9(5).
+          05 SR-STORE-STUFF        PIC X.
+          05 SR-STORE-SALES        PIC 9(5)V99
+                                        OCCURS 12 TIMES.
+
+       FD  STORE-REPORT-FILE
+           RECORDING MODE IS F.
+       01 STORE-REPORT-RECORD PIC X(132).
+
+       FD  LOOKUP-CONTROL-FILE
+           RECORDING MODE IS F.
+       01 LOOKUP-CONTROL-RECORD.
+          05 LK-STORE-NO           PIC 9(5).
+
+       FD  LOOKUP-REPORT-FILE
+           RECORDING MODE IS F.
+       01 LOOKUP-REPORT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
+
+       01 WS-RUN-MODE-STATUS         PIC XX VALUE "00".
+       01 WS-RUN-MODE                PIC X  VALUE SPACES.
+           88 RUN-MODE-ITEM-REPORT   VALUE "I".
+           88 RUN-MODE-STORE-ROLLUP  VALUE "S".
+           88 RUN-MODE-STORE-LOOKUP  VALUE "L".
+
+       01 WS-ITEM-FILE-STATUS        PIC XX VALUE "00".
+       01 WS-QTY-FILE-STATUS         PIC XX VALUE "00".
+       01 WS-ITEM-REPORT-STATUS      PIC XX VALUE "00".
+       01 WS-QTY-EOF                 PIC X  VALUE "N".
+           88 QTY-AT-EOF             VALUE "Y".
+
+       01 WS-ITEM-COUNT              PIC 9(3) VALUE 0.
+       01 WS-ITEM-SUB                PIC 9(3) VALUE 0.
+       01 WS-ITEM-MATCH-SUB          PIC 9(3) VALUE 0.
+       01 WS-ITEM-FOUND              PIC X    VALUE "N".
+           88 ITEM-WAS-FOUND         VALUE "Y".
+
+       01 WS-EXT-PRICE               PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-ITEM-GRAND-TOTAL        PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-ITEM-OVERFLOW            PIC X VALUE "N".
+           88 ITEM-EXT-PRICE-OVERFLOWED VALUE "Y".
+       01 WS-ITEM-TOTAL-OVERFLOW      PIC X VALUE "N".
+           88 ITEM-GRAND-TOTAL-OVERFLOWED VALUE "Y".
+
+       01 WS-ITEM-REPORT-HEADING-1.
+          05 FILLER    PIC X(28) VALUE SPACES.
+          05 FILLER    PIC X(24) VALUE "PRICE EXTENSION REPORT".
+
+       01 WS-ITEM-REPORT-HEADING-2.
+          05 FILLER    PIC X(8)  VALUE "CODE   ".
+          05 FILLER    PIC X(24) VALUE "DESCRIPTION".
+          05 FILLER    PIC X(12) VALUE "UNIT PRICE  ".
+          05 FILLER    PIC X(8)  VALUE "QTY     ".
+          05 FILLER    PIC X(14) VALUE "EXTENDED PRICE".
+
+       01 WS-ITEM-REPORT-DETAIL.
+          05 WS-IR-CODE       PIC ZZZZZZ9.
+          05 FILLER           PIC X    VALUE SPACES.
+          05 WS-IR-DESC       PIC X(24).
+          05 FILLER           PIC X    VALUE SPACES.
+          05 WS-IR-PRICE      PIC ZZZ9.99.
+          05 FILLER           PIC X(3) VALUE SPACES.
+          05 WS-IR-QTY        PIC ZZZZ9.
+          05 FILLER           PIC X(3) VALUE SPACES.
+          05 WS-IR-EXT-PRICE  PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-ITEM-REPORT-EXCEPTION.
+          05 FILLER            PIC X(15) VALUE "ITEM NOT FOUND ".
+          05 WS-IE-CODE        PIC ZZZZZZ9.
+
+       01 WS-ITEM-REPORT-OVERFLOW.
+          05 FILLER            PIC X(20) VALUE "EXTENDED PRICE OVFL ".
+          05 WS-IO-CODE        PIC ZZZZZZ9.
+
+       01 WS-ITEM-REPORT-TOTAL.
+          05 FILLER            PIC X(13) VALUE "GRAND TOTAL: ".
+          05 WS-IT-TOTAL       PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-ITEM-REPORT-TOTAL-OVFL.
+          05 FILLER PIC X(48) VALUE
+             "*** GRAND TOTAL OVERFLOWED, VALUE TRUNCATED ***".
+
+       01 WS-STORE-FILE-STATUS       PIC XX VALUE "00".
+       01 WS-STORE-REPORT-STATUS     PIC XX VALUE "00".
+       01 WS-STORE-EOF               PIC X  VALUE "N".
+           88 STORE-AT-EOF           VALUE "Y".
+
+       01 WS-STORE-COUNT             PIC 9(4) VALUE 0.
+       01 WS-STORE-SUB               PIC 9(4) VALUE 0.
+       01 WS-MONTH-SUB               PIC 99   VALUE 0.
+
+       01 WS-STORE-ANNUAL-TOTAL      PIC S9(7)V99 COMP-3 VALUE 0.
+       01 WS-STORE-AVERAGE           PIC S9(7)V99 COMP-3 VALUE 0.
+       01 WS-COMPANY-GRAND-TOTAL     PIC S9(10)V99 COMP-3 VALUE 0.
+       01 WS-COMPANY-TOTAL-OVERFLOW  PIC X VALUE "N".
+           88 COMPANY-GRAND-TOTAL-OVERFLOWED VALUE "Y".
+
+       01 WS-STORE-REPORT-HEADING-1.
+          05 FILLER    PIC X(26) VALUE SPACES.
+          05 FILLER    PIC X(30) VALUE
+                             "MONTHLY-TO-ANNUAL SALES ROLLUP".
+
+       01 WS-STORE-REPORT-HEADING-2.
+          05 FILLER    PIC X(6) VALUE "STORE ".
+          05 FILLER    PIC X(9) VALUE "JAN".
+          05 FILLER    PIC X(9) VALUE "FEB".
+          05 FILLER    PIC X(9) VALUE "MAR".
+          05 FILLER    PIC X(9) VALUE "APR".
+          05 FILLER    PIC X(9) VALUE "MAY".
+          05 FILLER    PIC X(9) VALUE "JUN".
+          05 FILLER    PIC X(9) VALUE "JUL".
+          05 FILLER    PIC X(9) VALUE "AUG".
+          05 FILLER    PIC X(9) VALUE "SEP".
+          05 FILLER    PIC X(9) VALUE "OCT".
+          05 FILLER    PIC X(9) VALUE "NOV".
+          05 FILLER    PIC X(9) VALUE "DEC".
+
+       01 WS-STORE-DETAIL-LINE-1.
+          05 WS-SD-STORE-NO    PIC ZZZZ9.
+          05 FILLER            PIC X    VALUE SPACES.
+          05 WS-SD-MONTH-1     PIC ZZZZ9.99.
+          05 FILLER            PIC X    VALUE SPACES.
+          05 WS-SD-MONTH-2     PIC ZZZZ9.99.
+          05 FILLER            PIC X    VALUE SPACES.
+          05 WS-SD-MONTH-3     PIC ZZZZ9.99.
+          05 FILLER            PIC X    VALUE SPACES.
+          05 WS-SD-MONTH-4     PIC ZZZZ9.99.
+          05 FILLER            PIC X    VALUE SPACES.
+          05 WS-SD-MONTH-5     PIC ZZZZ9.99.
+          05 FILLER            PIC X    VALUE SPACES.
+          05 WS-SD-MONTH-6     PIC ZZZZ9.99.
+
+       01 WS-STORE-DETAIL-LINE-2.
+          05 FILLER            PIC X(6) VALUE SPACES.
+          05 WS-SD-MONTH-7     PIC ZZZZ9.99.
+          05 FILLER            PIC X    VALUE SPACES.
+          05 WS-SD-MONTH-8     PIC ZZZZ9.99.
+          05 FILLER            PIC X    VALUE SPACES.
+          05 WS-SD-MONTH-9     PIC ZZZZ9.99.
+          05 FILLER            PIC X    VALUE SPACES.
+          05 WS-SD-MONTH-10    PIC ZZZZ9.99.
+          05 FILLER            PIC X    VALUE SPACES.
+          05 WS-SD-MONTH-11    PIC ZZZZ9.99.
+          05 FILLER            PIC X    VALUE SPACES.
+          05 WS-SD-MONTH-12    PIC ZZZZ9.99.
+          05 FILLER            PIC X(3) VALUE " = ".
+          05 WS-SD-ANNUAL      PIC ZZZZZZ9.99.
+          05 FILLER            PIC X(3) VALUE " / ".
+          05 WS-SD-AVERAGE     PIC ZZZZ9.99.
+
+       01 WS-STORE-REPORT-TOTAL.
+          05 FILLER            PIC X(21) VALUE "COMPANY GRAND TOTAL: ".
+          05 WS-ST-TOTAL       PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-STORE-REPORT-TOTAL-OVFL.
+          05 FILLER PIC X(49) VALUE
+             "*** COMPANY GRAND TOTAL OVERFLOWED, TRUNCATED ***".
+
+       01 WS-LOOKUP-CONTROL-STATUS   PIC XX VALUE "00".
+       01 WS-LOOKUP-REPORT-STATUS    PIC XX VALUE "00".
+       01 WS-LOOKUP-STORE-NO         PIC S9(5) COMP-3 VALUE 0.
+       01 WS-STORE-FOUND             PIC X VALUE "N".
+           88 STORE-WAS-FOUND        VALUE "Y".
+       01 WS-STORE-MATCH-SUB         PIC 9(4) VALUE 0.
+
+       01 WS-LOOKUP-HEADING.
+          05 FILLER            PIC X(12) VALUE "STORE NO.: ".
+          05 WS-LH-STORE-NO    PIC ZZZZ9.
+
+       01 WS-LOOKUP-NOT-FOUND-LINE.
+          05 FILLER            PIC X(30) VALUE "STORE NOT FOUND: ".
+          05 WS-LNF-STORE-NO   PIC ZZZZ9.
+
+       01 WS-LOOKUP-DETAIL-LINE.
+          05 FILLER            PIC X(7)  VALUE "MONTH  ".
+          05 WS-LD-MONTH       PIC Z9.
+          05 FILLER            PIC X(5)  VALUE SPACES.
+          05 FILLER            PIC X(8)  VALUE "AMOUNT  ".
+          05 WS-LD-AMOUNT      PIC ZZZ,ZZ9.99.
+
       * Declare 3 2-digit integer variables.
        01 X PIC 99.
        01 Y PIC 99.
@@ -25,21 +267,40 @@
          03 ITEM-INFO OCCURS 100 TIMES.
            05 ITEM-CODE PIC S9(7) COMP-3.
            05 ITEM-DESCRIPTION PIC X(24).
-           05 ITEM-PRICE PIC S9(3) V99 COMP-3.
+           05 ITEM-PRICE PIC S9(3)V99 COMP-3.
 
       * Three-dimensional array
        01 STORE-RECORD.
          03 STORE-INFO OCCURS 1000 TIMES.
-           05 STORE-NO PIC S9 (5) COMP-3.
+           05 STORE-NO PIC S9(5) COMP-3.
            05 STORE-STUFF PIC X.
-           05 STORE-SALES PIC S9 (5) V99 COMP-3 OCCURS 12 TIMES.
+           05 STORE-SALES PIC S9(5)V99 COMP-3 OCCURS 12 TIMES.
 
        01 PROGRAM-SUBSCRIPTS.
-         03 ST-SUBSCRIPT PIC S9 (9) COMP VALUE +1.
-         03 ST-SALES-SUB PIC S9 (9) COMP VALUE +1.
+         03 ST-SUBSCRIPT PIC S9(9) COMP VALUE +1.
+         03 ST-SALES-SUB PIC S9(9) COMP VALUE +1.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
+       MAIN-PARA.
+          PERFORM DEMO-PARA.
+          PERFORM READ-RUN-MODE.
+
+          EVALUATE TRUE
+             WHEN RUN-MODE-ITEM-REPORT
+                PERFORM PRICE-EXTENSION-REPORT
+             WHEN RUN-MODE-STORE-ROLLUP
+                PERFORM SALES-ROLLUP-REPORT
+             WHEN RUN-MODE-STORE-LOOKUP
+                PERFORM STORE-LOOKUP-INQUIRY
+             WHEN OTHER
+                PERFORM PRICE-EXTENSION-REPORT
+                PERFORM SALES-ROLLUP-REPORT
+          END-EVALUATE.
+
+          STOP RUN.
 
+      *-----------------------------------------------------------------
+       DEMO-PARA.
       * Do some math.
        SET X TO 10.
        SET Y TO 25.
@@ -62,5 +323,349 @@
        DISPLAY 'WS-A(3)   : ' WS-A(3).
        DISPLAY 'WS-C(3,1) : ' WS-C(3,1).
        DISPLAY 'WS-C(3,2) : ' WS-C(3,2).
-       STOP RUN.
+
+      *-----------------------------------------------------------------
+       READ-RUN-MODE.
+          OPEN INPUT RUN-MODE-FILE.
+
+          IF WS-RUN-MODE-STATUS = "00"
+             READ RUN-MODE-FILE
+                AT END
+                   CONTINUE
+                NOT AT END
+                   MOVE RM-MODE TO WS-RUN-MODE
+             END-READ
+             CLOSE RUN-MODE-FILE
+          ELSE
+             DISPLAY
+                "READ-RUN-MODE: NO RUNMODE.DAT, RUNNING ALL REPORTS"
+          END-IF.
+
+      *-----------------------------------------------------------------
+       PRICE-EXTENSION-REPORT.
+          PERFORM LOAD-ITEM-MASTER.
+
+          MOVE "N" TO WS-QTY-EOF.
+          MOVE 0   TO WS-ITEM-GRAND-TOTAL.
+
+          OPEN INPUT QTY-FILE.
+          IF WS-QTY-FILE-STATUS NOT = "00"
+             DISPLAY "PRICE-EXTENSION-REPORT: UNABLE TO OPEN QTY.DAT, "
+                "STATUS = " WS-QTY-FILE-STATUS
+          END-IF.
+          OPEN OUTPUT ITEM-REPORT-FILE.
+          IF WS-ITEM-REPORT-STATUS NOT = "00"
+             DISPLAY
+                "PRICE-EXTENSION-REPORT: UNABLE TO OPEN ITEMPRC.RPT, "
+                "STATUS = " WS-ITEM-REPORT-STATUS
+          END-IF.
+
+          PERFORM WRITE-ITEM-REPORT-HEADING.
+
+          IF WS-QTY-FILE-STATUS NOT = "00"
+             MOVE "Y" TO WS-QTY-EOF
+          END-IF.
+
+          PERFORM UNTIL QTY-AT-EOF
+             READ QTY-FILE
+                AT END
+                   MOVE "Y" TO WS-QTY-EOF
+                NOT AT END
+                   PERFORM PROCESS-QTY-RECORD
+             END-READ
+          END-PERFORM.
+
+          PERFORM WRITE-ITEM-REPORT-TOTAL.
+
+          IF WS-QTY-FILE-STATUS = "00"
+             CLOSE QTY-FILE
+          END-IF.
+          IF WS-ITEM-REPORT-STATUS = "00"
+             CLOSE ITEM-REPORT-FILE
+          END-IF.
+
+       LOAD-ITEM-MASTER.
+          MOVE 0 TO WS-ITEM-COUNT.
+          OPEN INPUT ITEM-FILE.
+          IF WS-ITEM-FILE-STATUS NOT = "00"
+             DISPLAY "LOAD-ITEM-MASTER: UNABLE TO OPEN ITEM.DAT, "
+                "STATUS = " WS-ITEM-FILE-STATUS
+          END-IF.
+
+          IF WS-ITEM-FILE-STATUS = "00"
+             PERFORM UNTIL WS-ITEM-FILE-STATUS NOT = "00"
+                        OR WS-ITEM-COUNT = 100
+                READ ITEM-FILE
+                   AT END
+                      MOVE "10" TO WS-ITEM-FILE-STATUS
+                   NOT AT END
+                      ADD 1 TO WS-ITEM-COUNT
+                      MOVE IM-ITEM-CODE
+                         TO ITEM-CODE (WS-ITEM-COUNT)
+                      MOVE IM-ITEM-DESCRIPTION
+                         TO ITEM-DESCRIPTION (WS-ITEM-COUNT)
+                      MOVE IM-ITEM-PRICE
+                         TO ITEM-PRICE (WS-ITEM-COUNT)
+                END-READ
+             END-PERFORM
+             IF WS-ITEM-COUNT = 100 AND WS-ITEM-FILE-STATUS = "00"
+                READ ITEM-FILE
+                   AT END
+                      MOVE "10" TO WS-ITEM-FILE-STATUS
+                   NOT AT END
+                      DISPLAY
+                         "LOAD-ITEM-MASTER: ITEM.DAT EXCEEDS 100 ROWS, "
+                         "TRUNCATED AT ITEM-INFO TABLE LIMIT"
+                END-READ
+             END-IF
+             CLOSE ITEM-FILE
+          END-IF.
+
+       PROCESS-QTY-RECORD.
+          PERFORM FIND-ITEM.
+          IF ITEM-WAS-FOUND
+             MOVE "N" TO WS-ITEM-OVERFLOW
+             COMPUTE WS-EXT-PRICE ROUNDED =
+                ITEM-PRICE (WS-ITEM-MATCH-SUB) * QTY-QUANTITY
+                ON SIZE ERROR
+                   MOVE "Y" TO WS-ITEM-OVERFLOW
+             END-COMPUTE
+             IF ITEM-EXT-PRICE-OVERFLOWED
+                MOVE QTY-ITEM-CODE TO WS-IO-CODE
+                MOVE WS-ITEM-REPORT-OVERFLOW TO ITEM-REPORT-RECORD
+                WRITE ITEM-REPORT-RECORD
+             ELSE
+                ADD WS-EXT-PRICE TO WS-ITEM-GRAND-TOTAL
+                   ON SIZE ERROR
+                      MOVE "Y" TO WS-ITEM-TOTAL-OVERFLOW
+                END-ADD
+                MOVE ITEM-CODE (WS-ITEM-MATCH-SUB)        TO WS-IR-CODE
+                MOVE ITEM-DESCRIPTION (WS-ITEM-MATCH-SUB)
+                   TO WS-IR-DESC
+                MOVE ITEM-PRICE (WS-ITEM-MATCH-SUB)       TO WS-IR-PRICE
+                MOVE QTY-QUANTITY                         TO WS-IR-QTY
+                MOVE WS-EXT-PRICE                    TO WS-IR-EXT-PRICE
+                MOVE WS-ITEM-REPORT-DETAIL TO ITEM-REPORT-RECORD
+                WRITE ITEM-REPORT-RECORD
+             END-IF
+          ELSE
+             MOVE QTY-ITEM-CODE TO WS-IE-CODE
+             MOVE WS-ITEM-REPORT-EXCEPTION TO ITEM-REPORT-RECORD
+             WRITE ITEM-REPORT-RECORD
+          END-IF.
+
+       FIND-ITEM.
+          MOVE "N" TO WS-ITEM-FOUND.
+          MOVE 0   TO WS-ITEM-MATCH-SUB.
+          PERFORM VARYING WS-ITEM-SUB FROM 1 BY 1
+                  UNTIL WS-ITEM-SUB > WS-ITEM-COUNT
+                     OR WS-ITEM-FOUND = "Y"
+             IF ITEM-CODE (WS-ITEM-SUB) = QTY-ITEM-CODE
+                MOVE "Y"       TO WS-ITEM-FOUND
+                MOVE WS-ITEM-SUB TO WS-ITEM-MATCH-SUB
+             END-IF
+          END-PERFORM.
+
+       WRITE-ITEM-REPORT-HEADING.
+          MOVE WS-ITEM-REPORT-HEADING-1 TO ITEM-REPORT-RECORD.
+          WRITE ITEM-REPORT-RECORD.
+          MOVE WS-ITEM-REPORT-HEADING-2 TO ITEM-REPORT-RECORD.
+          WRITE ITEM-REPORT-RECORD.
+
+       WRITE-ITEM-REPORT-TOTAL.
+          IF ITEM-GRAND-TOTAL-OVERFLOWED
+             MOVE WS-ITEM-REPORT-TOTAL-OVFL TO ITEM-REPORT-RECORD
+             WRITE ITEM-REPORT-RECORD
+          END-IF.
+          MOVE WS-ITEM-GRAND-TOTAL TO WS-IT-TOTAL.
+          MOVE WS-ITEM-REPORT-TOTAL TO ITEM-REPORT-RECORD.
+          WRITE ITEM-REPORT-RECORD.
+
+      *-----------------------------------------------------------------
+       SALES-ROLLUP-REPORT.
+          PERFORM LOAD-STORE-MASTER.
+
+          MOVE 0 TO WS-COMPANY-GRAND-TOTAL.
+          OPEN OUTPUT STORE-REPORT-FILE.
+          IF WS-STORE-REPORT-STATUS NOT = "00"
+             DISPLAY
+                "SALES-ROLLUP-REPORT: UNABLE TO OPEN STOREROLL.RPT, "
+                "STATUS = " WS-STORE-REPORT-STATUS
+          END-IF.
+
+          PERFORM WRITE-STORE-REPORT-HEADING.
+
+          PERFORM VARYING WS-STORE-SUB FROM 1 BY 1
+                  UNTIL WS-STORE-SUB > WS-STORE-COUNT
+             PERFORM WRITE-STORE-DETAIL
+          END-PERFORM.
+
+          PERFORM WRITE-STORE-REPORT-TOTAL.
+          IF WS-STORE-REPORT-STATUS = "00"
+             CLOSE STORE-REPORT-FILE
+          END-IF.
+
+       LOAD-STORE-MASTER.
+          MOVE 0 TO WS-STORE-COUNT.
+          OPEN INPUT STORE-FILE.
+          IF WS-STORE-FILE-STATUS NOT = "00"
+             DISPLAY "LOAD-STORE-MASTER: UNABLE TO OPEN STORE.DAT, "
+                "STATUS = " WS-STORE-FILE-STATUS
+          END-IF.
+
+          IF WS-STORE-FILE-STATUS = "00"
+             PERFORM UNTIL WS-STORE-FILE-STATUS NOT = "00"
+                        OR WS-STORE-COUNT = 1000
+                READ STORE-FILE
+                   AT END
+                      MOVE "10" TO WS-STORE-FILE-STATUS
+                   NOT AT END
+                      ADD 1 TO WS-STORE-COUNT
+                      MOVE SR-STORE-NO
+                         TO STORE-NO (WS-STORE-COUNT)
+                      MOVE SR-STORE-STUFF
+                         TO STORE-STUFF (WS-STORE-COUNT)
+                      PERFORM LOAD-STORE-SALES-MONTHS
+                END-READ
+             END-PERFORM
+             IF WS-STORE-COUNT = 1000 AND WS-STORE-FILE-STATUS = "00"
+                READ STORE-FILE
+                   AT END
+                      MOVE "10" TO WS-STORE-FILE-STATUS
+                   NOT AT END
+                      DISPLAY
+                         "LOAD-STORE-MASTER: STORE.DAT EXCEEDS 1000 "
+                         "ROWS, TRUNCATED AT STORE-INFO TABLE LIMIT"
+                END-READ
+             END-IF
+             CLOSE STORE-FILE
+          END-IF.
+
+       LOAD-STORE-SALES-MONTHS.
+          PERFORM VARYING WS-MONTH-SUB FROM 1 BY 1
+                  UNTIL WS-MONTH-SUB > 12
+             MOVE SR-STORE-SALES (WS-MONTH-SUB)
+                TO STORE-SALES (WS-STORE-COUNT, WS-MONTH-SUB)
+          END-PERFORM.
+
+       WRITE-STORE-DETAIL.
+          MOVE 0 TO WS-STORE-ANNUAL-TOTAL.
+          PERFORM VARYING WS-MONTH-SUB FROM 1 BY 1
+                  UNTIL WS-MONTH-SUB > 12
+             ADD STORE-SALES (WS-STORE-SUB, WS-MONTH-SUB)
+                TO WS-STORE-ANNUAL-TOTAL
+          END-PERFORM.
+
+          COMPUTE WS-STORE-AVERAGE ROUNDED =
+             WS-STORE-ANNUAL-TOTAL / 12.
+          ADD WS-STORE-ANNUAL-TOTAL TO WS-COMPANY-GRAND-TOTAL
+             ON SIZE ERROR
+                MOVE "Y" TO WS-COMPANY-TOTAL-OVERFLOW
+          END-ADD.
+
+          MOVE STORE-NO (WS-STORE-SUB)          TO WS-SD-STORE-NO.
+          MOVE STORE-SALES (WS-STORE-SUB, 1)    TO WS-SD-MONTH-1.
+          MOVE STORE-SALES (WS-STORE-SUB, 2)    TO WS-SD-MONTH-2.
+          MOVE STORE-SALES (WS-STORE-SUB, 3)    TO WS-SD-MONTH-3.
+          MOVE STORE-SALES (WS-STORE-SUB, 4)    TO WS-SD-MONTH-4.
+          MOVE STORE-SALES (WS-STORE-SUB, 5)    TO WS-SD-MONTH-5.
+          MOVE STORE-SALES (WS-STORE-SUB, 6)    TO WS-SD-MONTH-6.
+          MOVE WS-STORE-DETAIL-LINE-1 TO STORE-REPORT-RECORD.
+          WRITE STORE-REPORT-RECORD.
+
+          MOVE STORE-SALES (WS-STORE-SUB, 7)    TO WS-SD-MONTH-7.
+          MOVE STORE-SALES (WS-STORE-SUB, 8)    TO WS-SD-MONTH-8.
+          MOVE STORE-SALES (WS-STORE-SUB, 9)    TO WS-SD-MONTH-9.
+          MOVE STORE-SALES (WS-STORE-SUB, 10)   TO WS-SD-MONTH-10.
+          MOVE STORE-SALES (WS-STORE-SUB, 11)   TO WS-SD-MONTH-11.
+          MOVE STORE-SALES (WS-STORE-SUB, 12)   TO WS-SD-MONTH-12.
+          MOVE WS-STORE-ANNUAL-TOTAL            TO WS-SD-ANNUAL.
+          MOVE WS-STORE-AVERAGE                 TO WS-SD-AVERAGE.
+          MOVE WS-STORE-DETAIL-LINE-2 TO STORE-REPORT-RECORD.
+          WRITE STORE-REPORT-RECORD.
+
+       WRITE-STORE-REPORT-HEADING.
+          MOVE WS-STORE-REPORT-HEADING-1 TO STORE-REPORT-RECORD.
+          WRITE STORE-REPORT-RECORD.
+          MOVE WS-STORE-REPORT-HEADING-2 TO STORE-REPORT-RECORD.
+          WRITE STORE-REPORT-RECORD.
+
+       WRITE-STORE-REPORT-TOTAL.
+          IF COMPANY-GRAND-TOTAL-OVERFLOWED
+             MOVE WS-STORE-REPORT-TOTAL-OVFL TO STORE-REPORT-RECORD
+             WRITE STORE-REPORT-RECORD
+          END-IF.
+          MOVE WS-COMPANY-GRAND-TOTAL TO WS-ST-TOTAL.
+          MOVE WS-STORE-REPORT-TOTAL TO STORE-REPORT-RECORD.
+          WRITE STORE-REPORT-RECORD.
+
+      *-----------------------------------------------------------------
+       STORE-LOOKUP-INQUIRY.
+          PERFORM LOAD-STORE-MASTER.
+          PERFORM READ-LOOKUP-CONTROL.
+          PERFORM FIND-STORE.
+
+          OPEN OUTPUT LOOKUP-REPORT-FILE.
+          IF WS-LOOKUP-REPORT-STATUS NOT = "00"
+             DISPLAY
+                "STORE-LOOKUP-INQUIRY: UNABLE TO OPEN STORELKP.RPT, "
+                "STATUS = " WS-LOOKUP-REPORT-STATUS
+          END-IF.
+
+          IF STORE-WAS-FOUND
+             PERFORM WRITE-LOOKUP-DETAIL
+          ELSE
+             MOVE WS-LOOKUP-STORE-NO TO WS-LNF-STORE-NO
+             MOVE WS-LOOKUP-NOT-FOUND-LINE TO LOOKUP-REPORT-RECORD
+             WRITE LOOKUP-REPORT-RECORD
+          END-IF.
+
+          IF WS-LOOKUP-REPORT-STATUS = "00"
+             CLOSE LOOKUP-REPORT-FILE
+          END-IF.
+
+       READ-LOOKUP-CONTROL.
+          MOVE 0 TO WS-LOOKUP-STORE-NO.
+          OPEN INPUT LOOKUP-CONTROL-FILE.
+
+          IF WS-LOOKUP-CONTROL-STATUS = "00"
+             READ LOOKUP-CONTROL-FILE
+                AT END
+                   CONTINUE
+                NOT AT END
+                   MOVE LK-STORE-NO TO WS-LOOKUP-STORE-NO
+             END-READ
+             CLOSE LOOKUP-CONTROL-FILE
+          ELSE
+             DISPLAY
+                "READ-LOOKUP-CONTROL: UNABLE TO OPEN STORENO.DAT, "
+                "STATUS = " WS-LOOKUP-CONTROL-STATUS
+          END-IF.
+
+       FIND-STORE.
+          MOVE "N" TO WS-STORE-FOUND.
+          MOVE 0   TO WS-STORE-MATCH-SUB.
+          MOVE 1   TO ST-SUBSCRIPT.
+          PERFORM VARYING ST-SUBSCRIPT FROM 1 BY 1
+                  UNTIL ST-SUBSCRIPT > WS-STORE-COUNT
+                     OR WS-STORE-FOUND = "Y"
+             IF STORE-NO (ST-SUBSCRIPT) = WS-LOOKUP-STORE-NO
+                MOVE "Y"          TO WS-STORE-FOUND
+                MOVE ST-SUBSCRIPT TO WS-STORE-MATCH-SUB
+             END-IF
+          END-PERFORM.
+
+       WRITE-LOOKUP-DETAIL.
+          MOVE WS-LOOKUP-STORE-NO TO WS-LH-STORE-NO.
+          MOVE WS-LOOKUP-HEADING TO LOOKUP-REPORT-RECORD.
+          WRITE LOOKUP-REPORT-RECORD.
+
+          PERFORM VARYING ST-SALES-SUB FROM 1 BY 1
+                  UNTIL ST-SALES-SUB > 12
+             MOVE ST-SALES-SUB TO WS-LD-MONTH
+             MOVE STORE-SALES (WS-STORE-MATCH-SUB, ST-SALES-SUB)
+                TO WS-LD-AMOUNT
+             MOVE WS-LOOKUP-DETAIL-LINE TO LOOKUP-REPORT-RECORD
+             WRITE LOOKUP-REPORT-RECORD
+          END-PERFORM.
 
